@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YearEndClose.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN DYNAMIC LEDGER-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-LEDGER-FILE ASSIGN DYNAMIC REPORT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEDGER-FILE.
+       01  RECORD-LINE.
+           88 END-OF-FILE          VALUE HIGH-VALUES.
+           05 DETAIL-LINE          PIC X(100).
+       FD  NEW-LEDGER-FILE.
+       01  NEW-LEDGER-LINE         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  INFO-LINE               PIC X VALUE 'N'.
+       01  BALANCE-INDEX           PIC 9999 VALUE 1.
+       01  LINE-COUNT              PIC 9999 VALUE ZEROES.
+       01  TMP-ACCOUNTS.
+           05  TMP-GENERA          PIC X(20).
+           05  TMP-SPECIES         PIC X(20).
+           05  TMP-INDIVIDUAL      PIC X(40).
+           05  TMP-LINE-TOTAL      PIC 9(9)V99.
+       01  TMP-SIGNED-TOTAL        PIC S9(9)V99.
+       01  TMP-CURRENCY            PIC X(3).
+       01  HDR-DATE                PIC X(5).
+       01  TXN-LINE-SEQ            PIC 9 VALUE ZERO.
+       01  BALANCE-LINE-TABLE.
+           05  BALANCE-LINE        OCCURS 1 TO 1000 TIMES
+                                        DEPENDING ON LINE-COUNT.
+               10  CCY-CODE        PIC X(3).
+               10  GENERA-ACCT     PIC X(20).
+               10  SPECIES-ACCT    PIC X(20).
+               10  INDIVIDUAL-ACCT PIC X(40).
+               10  LINE-TOTAL      PIC S9(9)V99.
+       01  BRK-CCY-CODE            PIC X(3).
+       01  BRK-GENERA-ACCT         PIC X(20).
+       01  BRK-SPECIES-ACCT        PIC X(20).
+       01  BRK-INDIVIDUAL-ACCT     PIC X(40).
+       01  ACCT-SUBTOTAL           PIC S9(9)V99 VALUE ZERO.
+       01  NOMINAL-SUBTOTAL        PIC S9(9)V99 VALUE ZERO.
+       01  PRIOR-CCY-CODE          PIC X(3) VALUE SPACES.
+       01  ACCT-IS-NOMINAL         PIC X VALUE "N".
+           88  GENERA-IS-NOMINAL   VALUE "Y".
+       01  CLOSE-MAGNITUDE         PIC 9(9)V99.
+       01  CLOSE-MAGNITUDE-ED      PIC Z(7)9.99.
+       01  CLOSE-CCY-CODE          PIC X(3).
+       01  CLOSE-SEQ               PIC 9(5) VALUE ZERO.
+       01  NEW-TXN-CODE            PIC X(10).
+       01  FLT-COLON-COUNT         PIC 99.
+       01  FLT-WHOLE               PIC X(30).
+       01  FLT-ACCOUNT-PARTS.
+           05  FLT-GENERA          PIC X(30).
+           05  FLT-SPECIES         PIC X(30).
+           05  FLT-INDIVIDUAL      PIC X(30).
+
+       LINKAGE SECTION.
+       COPY RPTLINK.
+
+       PROCEDURE DIVISION USING NUM-OF-ARGS, LEDGER-FILE-NAME,
+               FILTER-TABLE, FILTER-PTR, REPORT-NAME, THIS-DATE,
+               FROM-DATE-FILTER, TO-DATE-FILTER, CSV-MODE-FLAG.
+       0200-CLOSE-MAIN.
+           OPEN INPUT LEDGER-FILE, OUTPUT NEW-LEDGER-FILE
+           PERFORM 0210-GENERATE-TABLE
+           SORT BALANCE-LINE ON ASCENDING KEY CCY-CODE
+               GENERA-ACCT
+               SPECIES-ACCT
+               INDIVIDUAL-ACCT
+           PERFORM 0240-WRITE-OPENING-ENTRIES
+
+           CLOSE LEDGER-FILE, NEW-LEDGER-FILE
+           EXIT PROGRAM.
+
+       0210-GENERATE-TABLE.
+           READ LEDGER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-FILE
+               IF DETAIL-LINE(1:1) = ";" THEN
+                   CONTINUE
+               ELSE
+               IF DETAIL-LINE(1:1) = " " AND
+                   DETAIL-LINE(2:1) = " " THEN
+               ADD 1 TO TXN-LINE-SEQ
+               MOVE SPACES TO TMP-ACCOUNTS
+               MOVE "USD" TO TMP-CURRENCY
+               UNSTRING DETAIL-LINE(3:98) DELIMITED BY ":" OR "  "
+                   INTO TMP-GENERA, TMP-SPECIES,
+                   TMP-INDIVIDUAL, TMP-LINE-TOTAL, TMP-CURRENCY
+               END-UNSTRING
+               IF TMP-CURRENCY = SPACES THEN
+                   MOVE "USD" TO TMP-CURRENCY
+               END-IF
+               IF NUM-OF-ARGS > 0 THEN
+                   PERFORM 0212-CHECK-FILTER-MATCH
+               ELSE
+                   MOVE "Y" TO INFO-LINE
+               END-IF
+               IF INFO-LINE = "Y" THEN
+                   PERFORM 0213-CHECK-DATE-RANGE
+               END-IF
+               IF INFO-LINE = "Y" THEN
+                   IF TXN-LINE-SEQ = 1 THEN
+                       MOVE TMP-LINE-TOTAL TO TMP-SIGNED-TOTAL
+                   ELSE
+                       COMPUTE TMP-SIGNED-TOTAL = TMP-LINE-TOTAL * -1
+                   END-IF
+                   MOVE TMP-CURRENCY TO CCY-CODE(BALANCE-INDEX)
+                   MOVE TMP-GENERA TO GENERA-ACCT(BALANCE-INDEX)
+                   MOVE TMP-SPECIES TO SPECIES-ACCT(BALANCE-INDEX)
+                   MOVE TMP-INDIVIDUAL TO INDIVIDUAL-ACCT(BALANCE-INDEX)
+                   MOVE TMP-SIGNED-TOTAL TO LINE-TOTAL(BALANCE-INDEX)
+                   ADD 1 TO BALANCE-INDEX
+                   ADD 1 TO LINE-COUNT
+               END-IF
+               ELSE
+                   MOVE DETAIL-LINE(2:5) TO HDR-DATE
+                   MOVE ZERO TO TXN-LINE-SEQ
+               END-IF
+               END-IF
+               MOVE "N" TO INFO-LINE
+               READ LEDGER-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       0212-CHECK-FILTER-MATCH.
+           PERFORM VARYING FILTER-IDX FROM 1 BY 1
+               UNTIL FILTER-IDX > NUM-OF-ARGS OR INFO-LINE = "Y"
+               MOVE FILTERS(FILTER-IDX) TO FLT-WHOLE
+               MOVE ZERO TO FLT-COLON-COUNT
+               INSPECT FLT-WHOLE
+                   TALLYING FLT-COLON-COUNT FOR ALL ":"
+               IF FLT-COLON-COUNT = 0
+                   IF FLT-WHOLE = "*" OR
+                       FLT-WHOLE = TMP-GENERA OR
+                       FLT-WHOLE = TMP-SPECIES OR
+                       FLT-WHOLE = TMP-INDIVIDUAL THEN
+                       MOVE "Y" TO INFO-LINE
+                   END-IF
+               ELSE
+                   MOVE SPACES TO FLT-ACCOUNT-PARTS
+                   UNSTRING FLT-WHOLE DELIMITED BY ":"
+                       INTO FLT-GENERA, FLT-SPECIES, FLT-INDIVIDUAL
+                   END-UNSTRING
+                   IF (FLT-GENERA = SPACES OR FLT-GENERA = "*" OR
+                           FLT-GENERA = TMP-GENERA) AND
+                       (FLT-SPECIES = SPACES OR FLT-SPECIES = "*" OR
+                           FLT-SPECIES = TMP-SPECIES) AND
+                       (FLT-INDIVIDUAL = SPACES OR
+                           FLT-INDIVIDUAL = "*" OR
+                           FLT-INDIVIDUAL = TMP-INDIVIDUAL) THEN
+                       MOVE "Y" TO INFO-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0213-CHECK-DATE-RANGE.
+           IF FROM-DATE-FILTER NOT = SPACES AND
+               HDR-DATE < FROM-DATE-FILTER THEN
+               MOVE "N" TO INFO-LINE
+           END-IF
+           IF TO-DATE-FILTER NOT = SPACES AND
+               HDR-DATE > TO-DATE-FILTER THEN
+               MOVE "N" TO INFO-LINE
+           END-IF.
+
+       0240-WRITE-OPENING-ENTRIES.
+           MOVE "; Opening balances carried forward by YearEndClose"
+               TO NEW-LEDGER-LINE
+           WRITE NEW-LEDGER-LINE
+
+           MOVE SPACES TO BRK-CCY-CODE, BRK-GENERA-ACCT
+           MOVE SPACES TO BRK-SPECIES-ACCT, BRK-INDIVIDUAL-ACCT
+           MOVE SPACES TO PRIOR-CCY-CODE
+           MOVE ZERO TO ACCT-SUBTOTAL, NOMINAL-SUBTOTAL
+
+           PERFORM VARYING BALANCE-INDEX FROM 1 BY 1
+               UNTIL BALANCE-INDEX > LINE-COUNT
+               IF CCY-CODE(BALANCE-INDEX) NOT = BRK-CCY-CODE OR
+                   GENERA-ACCT(BALANCE-INDEX) NOT = BRK-GENERA-ACCT OR
+                   SPECIES-ACCT(BALANCE-INDEX) NOT = BRK-SPECIES-ACCT OR
+                   INDIVIDUAL-ACCT(BALANCE-INDEX) NOT =
+                       BRK-INDIVIDUAL-ACCT THEN
+                   IF BALANCE-INDEX NOT = 1 THEN
+                       IF CCY-CODE(BALANCE-INDEX) NOT = PRIOR-CCY-CODE
+                           THEN
+                           PERFORM 0242-WRITE-ONE-OPENING-ENTRY
+                           PERFORM 0244-WRITE-RETAINED-EARNINGS
+                       ELSE
+                           PERFORM 0242-WRITE-ONE-OPENING-ENTRY
+                       END-IF
+                   END-IF
+                   MOVE CCY-CODE(BALANCE-INDEX) TO BRK-CCY-CODE
+                   MOVE GENERA-ACCT(BALANCE-INDEX) TO BRK-GENERA-ACCT
+                   MOVE SPECIES-ACCT(BALANCE-INDEX) TO BRK-SPECIES-ACCT
+                   MOVE INDIVIDUAL-ACCT(BALANCE-INDEX)
+                       TO BRK-INDIVIDUAL-ACCT
+                   MOVE ZERO TO ACCT-SUBTOTAL
+               END-IF
+               MOVE CCY-CODE(BALANCE-INDEX) TO PRIOR-CCY-CODE
+               ADD LINE-TOTAL(BALANCE-INDEX) TO ACCT-SUBTOTAL
+           END-PERFORM
+
+           IF LINE-COUNT > 0 THEN
+               PERFORM 0242-WRITE-ONE-OPENING-ENTRY
+               PERFORM 0244-WRITE-RETAINED-EARNINGS
+           END-IF.
+
+       0242-WRITE-ONE-OPENING-ENTRY.
+           MOVE "N" TO ACCT-IS-NOMINAL
+           IF BRK-GENERA-ACCT = "Expenses" OR
+               BRK-GENERA-ACCT = "Revenue" OR
+               BRK-GENERA-ACCT = "Income" THEN
+               SET GENERA-IS-NOMINAL TO TRUE
+           END-IF
+           IF GENERA-IS-NOMINAL THEN
+               ADD ACCT-SUBTOTAL TO NOMINAL-SUBTOTAL
+           ELSE
+           IF ACCT-SUBTOTAL NOT = ZERO THEN
+               ADD 1 TO CLOSE-SEQ
+               MOVE SPACES TO NEW-TXN-CODE
+               STRING "OPEN" DELIMITED BY SIZE
+                   CLOSE-SEQ DELIMITED BY SIZE
+                   INTO NEW-TXN-CODE
+               END-STRING
+
+               MOVE SPACES TO NEW-LEDGER-LINE
+               STRING "0" DELIMITED BY SIZE
+                   "0101 " DELIMITED BY SIZE
+                   "C" DELIMITED BY SIZE
+                   NEW-TXN-CODE DELIMITED BY SIZE
+                   "Opening balance carryforward" DELIMITED BY SIZE
+                   INTO NEW-LEDGER-LINE
+               END-STRING
+               WRITE NEW-LEDGER-LINE
+
+               COMPUTE CLOSE-MAGNITUDE = FUNCTION ABS(ACCT-SUBTOTAL)
+               MOVE CLOSE-MAGNITUDE TO CLOSE-MAGNITUDE-ED
+               MOVE BRK-CCY-CODE TO CLOSE-CCY-CODE
+
+               IF ACCT-SUBTOTAL < ZERO THEN
+               PERFORM 0243-WRITE-CONTRA-LINE
+               END-IF
+
+               MOVE SPACES TO NEW-LEDGER-LINE
+               STRING "  " DELIMITED BY SIZE
+                   BRK-GENERA-ACCT DELIMITED BY SPACE
+                   ":" DELIMITED BY SIZE
+                   BRK-SPECIES-ACCT DELIMITED BY SPACE
+                   ":" DELIMITED BY SIZE
+                   BRK-INDIVIDUAL-ACCT DELIMITED BY SPACE
+                   "  " DELIMITED BY SIZE
+                   FUNCTION TRIM(CLOSE-MAGNITUDE-ED) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   BRK-CCY-CODE DELIMITED BY SIZE
+                   INTO NEW-LEDGER-LINE
+               END-STRING
+               WRITE NEW-LEDGER-LINE
+
+               IF ACCT-SUBTOTAL >= ZERO THEN
+               PERFORM 0243-WRITE-CONTRA-LINE
+               END-IF
+           END-IF
+           END-IF.
+
+       0243-WRITE-CONTRA-LINE.
+           MOVE SPACES TO NEW-LEDGER-LINE
+           STRING "  Equity:OpeningBal:CarryForward" DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(CLOSE-MAGNITUDE-ED) DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               CLOSE-CCY-CODE DELIMITED BY SIZE
+               INTO NEW-LEDGER-LINE
+           END-STRING
+           WRITE NEW-LEDGER-LINE.
+
+       0244-WRITE-RETAINED-EARNINGS.
+           IF NOMINAL-SUBTOTAL NOT = ZERO THEN
+               ADD 1 TO CLOSE-SEQ
+               MOVE SPACES TO NEW-TXN-CODE
+               STRING "OPEN" DELIMITED BY SIZE
+                   CLOSE-SEQ DELIMITED BY SIZE
+                   INTO NEW-TXN-CODE
+               END-STRING
+
+               MOVE SPACES TO NEW-LEDGER-LINE
+               STRING "0" DELIMITED BY SIZE
+                   "0101 " DELIMITED BY SIZE
+                   "C" DELIMITED BY SIZE
+                   NEW-TXN-CODE DELIMITED BY SIZE
+                   "Retained earnings carryforward" DELIMITED BY SIZE
+                   INTO NEW-LEDGER-LINE
+               END-STRING
+               WRITE NEW-LEDGER-LINE
+
+               COMPUTE CLOSE-MAGNITUDE = FUNCTION ABS(NOMINAL-SUBTOTAL)
+               MOVE CLOSE-MAGNITUDE TO CLOSE-MAGNITUDE-ED
+               MOVE PRIOR-CCY-CODE TO CLOSE-CCY-CODE
+
+               IF NOMINAL-SUBTOTAL < ZERO THEN
+               PERFORM 0243-WRITE-CONTRA-LINE
+               END-IF
+
+               MOVE SPACES TO NEW-LEDGER-LINE
+               STRING "  Equity:RetainedEarnings:CarryForward"
+                       DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   FUNCTION TRIM(CLOSE-MAGNITUDE-ED) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   PRIOR-CCY-CODE DELIMITED BY SIZE
+                   INTO NEW-LEDGER-LINE
+               END-STRING
+               WRITE NEW-LEDGER-LINE
+
+               IF NOMINAL-SUBTOTAL >= ZERO THEN
+               PERFORM 0243-WRITE-CONTRA-LINE
+               END-IF
+           END-IF
+           MOVE ZERO TO NOMINAL-SUBTOTAL.
