@@ -4,10 +4,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT LEDGER-FILE ASSIGN TO LEDGER-FILE-NAME
+           SELECT LEDGER-FILE ASSIGN DYNAMIC LEDGER-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT LEDGER-REPORT ASSIGN TO REPORT-NAME
+           SELECT LEDGER-REPORT ASSIGN DYNAMIC REPORT-NAME
                ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC CHECKPOINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,8 +19,10 @@
            88 END-OF-FILE          VALUE HIGH-VALUES.
            05 DETAIL-LINE          PIC X(100).
        FD  LEDGER-REPORT.
-       01  PRINT-LINE              PIC X(50).
-                                        
+       01  PRINT-LINE              PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD             PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  REPORT-TYPE             PIC X(10).
        01  INFO-LINE 		       PIC X VALUE 'N'.
@@ -28,73 +33,466 @@
            05  TMP-SPECIES	       PIC X(20).
 	       05  TMP-INDIVIDUAL      PIC X(40).
            05  TMP-LINE-TOTAL      PIC 9(9)V99.
+       01  TMP-SIGNED-TOTAL        PIC S9(9)V99.
+       01  TMP-CURRENCY            PIC X(3).
+       01  HDR-DATE                PIC X(5).
+       01  TXN-LINE-SEQ            PIC 9 VALUE ZERO.
        01  BALANCE-LINE-TABLE.
            05  BALANCE-LINE        OCCURS 1 TO 1000 TIMES
                                         DEPENDING ON LINE-COUNT.
+               10  CCY-CODE        PIC X(3).
                10  GENERA-ACCT	   PIC X(20).
                10  SPECIES-ACCT    PIC X(20).
                10  INDIVIDUAL-ACCT PIC X(40).
-               10  LINE-TOTAL	   PIC 9(9)V99.
+               10  LINE-TOTAL	   PIC S9(9)V99.
+       01  BRK-CCY-CODE            PIC X(3).
+       01  BRK-GENERA-ACCT         PIC X(20).
+       01  BRK-SPECIES-ACCT        PIC X(20).
+       01  BRK-INDIVIDUAL-ACCT     PIC X(40).
+       01  GENERA-SUBTOTAL         PIC S9(9)V99 VALUE ZERO.
+       01  SPECIES-SUBTOTAL        PIC S9(9)V99 VALUE ZERO.
+       01  CCY-SUBTOTAL            PIC S9(9)V99 VALUE ZERO.
+       01  CSV-ACCT-SUBTOTAL       PIC S9(9)V99 VALUE ZERO.
+       01  CONSOLIDATED-GRAND-TOTAL PIC S9(9)V99 VALUE ZERO.
+       01  CCY-SUBTOTAL-ED         PIC -(7)9.99.
+       01  CONSOLIDATED-ED         PIC $$$,$$$,$$9.99.
+       01  FX-RATE-TABLE-INIT.
+           05  FILLER              PIC X(10) VALUE "USD0010000".
+           05  FILLER              PIC X(10) VALUE "EUR0011000".
+           05  FILLER              PIC X(10) VALUE "GBP0012500".
+           05  FILLER              PIC X(10) VALUE "JPY0000070".
+       01  FX-RATE-TABLE REDEFINES FX-RATE-TABLE-INIT.
+           05  FX-RATE-ENTRY OCCURS 4 TIMES.
+               10  FX-CCY-CODE     PIC X(3).
+               10  FX-CCY-RATE     PIC 9(3)V9999.
+       01  FX-IDX                  PIC 9.
+       01  FX-FOUND-RATE           PIC 9(3)V9999.
+       01  FX-RATE-FOUND           PIC X VALUE "N".
+       01  BAL-ACCOUNT-PATH-OUT        PIC X(62).
+       01  LINE-AMOUNT-ED          PIC -(7)9.99.
+       01  SUBTOTAL-ED             PIC -(7)9.99.
+       01  FLT-COLON-COUNT         PIC 99.
+       01  FLT-WHOLE               PIC X(30).
+       01  FLT-ACCOUNT-PARTS.
+           05  FLT-GENERA          PIC X(30).
+           05  FLT-SPECIES         PIC X(30).
+           05  FLT-INDIVIDUAL      PIC X(30).
+       01  CSV-AMOUNT-ED           PIC -(8)9.99.
+       01  CHECKPOINT-FILE-NAME    PIC X(40).
+       01  CKPT-FILE-STATUS        PIC XX.
+       01  READ-COUNTER            PIC 9(8) VALUE ZERO.
+       01  RESTART-COUNT           PIC 9(8) VALUE ZERO.
+       01  CHECKPOINT-INTERVAL     PIC 9(8) VALUE 100.
+       01  CKPT-EOF-FLAG           PIC X VALUE "N".
+           88  CKPT-AT-END         VALUE "Y".
+       01  CKPT-WRITE-INDEX        PIC 9999.
+       01  CKPT-HEADER-REC REDEFINES CKPT-RECORD.
+           05  CKPT-H-TYPE         PIC X.
+           05  CKPT-H-READ-COUNT   PIC 9(8).
+       01  CKPT-DATA-REC REDEFINES CKPT-RECORD.
+           05  CKPT-D-TYPE         PIC X.
+           05  CKPT-D-CCY          PIC X(3).
+           05  CKPT-D-GENERA       PIC X(20).
+           05  CKPT-D-SPECIES      PIC X(20).
+           05  CKPT-D-INDIVIDUAL   PIC X(40).
+           05  CKPT-D-TOTAL        PIC S9(9)V99.
 
        LINKAGE SECTION.
-       01  NUM-OF-ARGS             PIC 99.
-       01  LEDGER-FILE-NAME        PIC X(30).
-       01  FILTER-TABLE.
-           05  FILTERS             PIC X(30) OCCURS 1 TO 10 TIMES
-                                        DEPENDING ON NUM-OF-ARGS
-                                        INDEXED BY FILTER-IDX.
-       01  FILTER-PTR              PIC 99.
-       01  REPORT-NAME             PIC X(30).
-       01  THIS-DATE               PIC X(8).
-       
+       COPY RPTLINK.
+
 
        PROCEDURE DIVISION USING NUM-OF-ARGS, LEDGER-FILE-NAME,
-               FILTER-TABLE, FILTER-PTR, REPORT-NAME, THIS-DATE.    
+               FILTER-TABLE, FILTER-PTR, REPORT-NAME, THIS-DATE,
+               FROM-DATE-FILTER, TO-DATE-FILTER, CSV-MODE-FLAG.
        0200-BALANCE-MAIN.
            OPEN INPUT LEDGER-FILE, OUTPUT LEDGER-REPORT
            PERFORM 0210-GENERATE-TABLE
-           SORT BALANCE-LINE ON ASCENDING KEY GENERA-ACCT
+           SORT BALANCE-LINE ON ASCENDING KEY CCY-CODE
+               GENERA-ACCT
                SPECIES-ACCT
                INDIVIDUAL-ACCT
-           DISPLAY BALANCE-LINE-TABLE
+           PERFORM 0220-PRINT-TABLE
 
            CLOSE LEDGER-FILE, LEDGER-REPORT
            EXIT PROGRAM.
 
+       0205-CHECK-RESTART.
+           STRING LEDGER-FILE-NAME DELIMITED BY SPACE
+               ".bal.ckpt" DELIMITED BY SIZE
+               INTO CHECKPOINT-FILE-NAME
+           END-STRING
+           MOVE "N" TO CKPT-EOF-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END SET CKPT-AT-END TO TRUE
+               END-READ
+               IF NOT CKPT-AT-END THEN
+                   MOVE CKPT-H-READ-COUNT TO RESTART-COUNT
+                   IF RESTART-COUNT > 0 THEN
+                       DISPLAY "BalanceReport resuming after "
+                           "checkpoint at record " RESTART-COUNT
+                   END-IF
+                   PERFORM 0206-RESTORE-TABLE UNTIL CKPT-AT-END
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO RESTART-COUNT
+           END-IF.
+
+       0206-RESTORE-TABLE.
+           READ CHECKPOINT-FILE
+               AT END SET CKPT-AT-END TO TRUE
+           END-READ
+           IF NOT CKPT-AT-END THEN
+               MOVE CKPT-D-CCY TO CCY-CODE(BALANCE-INDEX)
+               MOVE CKPT-D-GENERA TO GENERA-ACCT(BALANCE-INDEX)
+               MOVE CKPT-D-SPECIES TO SPECIES-ACCT(BALANCE-INDEX)
+               MOVE CKPT-D-INDIVIDUAL TO INDIVIDUAL-ACCT(BALANCE-INDEX)
+               MOVE CKPT-D-TOTAL TO LINE-TOTAL(BALANCE-INDEX)
+               ADD 1 TO BALANCE-INDEX
+               ADD 1 TO LINE-COUNT
+           END-IF.
+
        0210-GENERATE-TABLE.
+           PERFORM 0205-CHECK-RESTART
+
            READ LEDGER-FILE
                AT END SET END-OF-FILE TO TRUE
            END-READ
 
            PERFORM UNTIL END-OF-FILE
-               IF DETAIL-LINE FUNCTION CHAR(1) = " " AND
-                   DETAIL-LINE FUNCTION CHAR(2) = " " THEN
-               UNSTRING DETAIL-LINE DELIMITED BY ":" OR "  "
+               ADD 1 TO READ-COUNTER
+               IF DETAIL-LINE(1:1) = ";" THEN
+                   CONTINUE
+               ELSE
+               IF DETAIL-LINE(1:1) = " " AND
+                   DETAIL-LINE(2:1) = " " THEN
+               ADD 1 TO TXN-LINE-SEQ
+               IF READ-COUNTER > RESTART-COUNT THEN
+               MOVE SPACES TO TMP-ACCOUNTS
+               MOVE "USD" TO TMP-CURRENCY
+               UNSTRING DETAIL-LINE(3:98) DELIMITED BY ":" OR "  "
                    INTO TMP-GENERA, TMP-SPECIES,
-                   TMP-INDIVIDUAL, TMP-LINE-TOTAL
+                   TMP-INDIVIDUAL, TMP-LINE-TOTAL, TMP-CURRENCY
                END-UNSTRING
-               IF FILTER-PTR > 1 THEN
-                   SEARCH FILTERS
-                       WHEN TMP-GENERA = FILTERS(FILTER-IDX) OR
-                             TMP-SPECIES = FILTERS(FILTER-IDX) OR
-                             TMP-INDIVIDUAL = FILTERS(FILTER-IDX)
-                           MOVE "Y" TO INFO-LINE
-                   END-SEARCH
+               IF TMP-CURRENCY = SPACES THEN
+                   MOVE "USD" TO TMP-CURRENCY
+               END-IF
+               IF NUM-OF-ARGS > 0 THEN
+                   PERFORM 0212-CHECK-FILTER-MATCH
                ELSE
                    MOVE "Y" TO INFO-LINE
                END-IF
                IF INFO-LINE = "Y" THEN
+                   PERFORM 0213-CHECK-DATE-RANGE
+               END-IF
+               IF INFO-LINE = "Y" THEN
+                   IF TXN-LINE-SEQ = 1 THEN
+                       MOVE TMP-LINE-TOTAL TO TMP-SIGNED-TOTAL
+                   ELSE
+                       COMPUTE TMP-SIGNED-TOTAL = TMP-LINE-TOTAL * -1
+                   END-IF
+                   MOVE TMP-CURRENCY TO CCY-CODE(BALANCE-INDEX)
                    MOVE TMP-GENERA TO GENERA-ACCT(BALANCE-INDEX)
                    MOVE TMP-SPECIES TO SPECIES-ACCT(BALANCE-INDEX)
                    MOVE TMP-INDIVIDUAL TO INDIVIDUAL-ACCT(BALANCE-INDEX)
-                   MOVE TMP-LINE-TOTAL TO LINE-TOTAL(BALANCE-INDEX)
+                   MOVE TMP-SIGNED-TOTAL TO LINE-TOTAL(BALANCE-INDEX)
                    ADD 1 TO BALANCE-INDEX
                    ADD 1 TO LINE-COUNT
                END-IF
                END-IF
+               ELSE
+                   MOVE DETAIL-LINE(2:5) TO HDR-DATE
+                   MOVE ZERO TO TXN-LINE-SEQ
+               END-IF
+               END-IF
+               IF FUNCTION MOD (READ-COUNTER, CHECKPOINT-INTERVAL) = 0
+                   THEN
+                   PERFORM 0215-WRITE-CHECKPOINT
+               END-IF
                MOVE "N" TO INFO-LINE
                READ LEDGER-FILE
                    AT END SET END-OF-FILE TO TRUE
                END-READ
-           END-PERFORM.    
-                      
+           END-PERFORM
+
+           MOVE SPACES TO CKPT-RECORD
+           MOVE "H" TO CKPT-H-TYPE
+           MOVE ZERO TO CKPT-H-READ-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       0215-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           MOVE "H" TO CKPT-H-TYPE
+           MOVE READ-COUNTER TO CKPT-H-READ-COUNT
+           WRITE CKPT-RECORD
+
+           PERFORM VARYING CKPT-WRITE-INDEX FROM 1 BY 1
+               UNTIL CKPT-WRITE-INDEX > LINE-COUNT
+               MOVE SPACES TO CKPT-RECORD
+               MOVE "D" TO CKPT-D-TYPE
+               MOVE CCY-CODE(CKPT-WRITE-INDEX) TO CKPT-D-CCY
+               MOVE GENERA-ACCT(CKPT-WRITE-INDEX) TO CKPT-D-GENERA
+               MOVE SPECIES-ACCT(CKPT-WRITE-INDEX) TO CKPT-D-SPECIES
+               MOVE INDIVIDUAL-ACCT(CKPT-WRITE-INDEX)
+                   TO CKPT-D-INDIVIDUAL
+               MOVE LINE-TOTAL(CKPT-WRITE-INDEX) TO CKPT-D-TOTAL
+               WRITE CKPT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+       0216-LOOKUP-FX-RATE.
+           MOVE 1.0000 TO FX-FOUND-RATE
+           MOVE "N" TO FX-RATE-FOUND
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+               UNTIL FX-IDX > 4
+               IF FX-CCY-CODE(FX-IDX) = BRK-CCY-CODE THEN
+                   MOVE FX-CCY-RATE(FX-IDX) TO FX-FOUND-RATE
+                   MOVE "Y" TO FX-RATE-FOUND
+               END-IF
+           END-PERFORM
+           IF FX-RATE-FOUND = "N" THEN
+               DISPLAY "*** WARNING: no FX rate for currency "
+                   BRK-CCY-CODE
+                   " - consolidating at 1.0000 (treated as USD)"
+           END-IF.
+
+       0212-CHECK-FILTER-MATCH.
+           PERFORM VARYING FILTER-IDX FROM 1 BY 1
+               UNTIL FILTER-IDX > NUM-OF-ARGS OR INFO-LINE = "Y"
+               MOVE FILTERS(FILTER-IDX) TO FLT-WHOLE
+               MOVE ZERO TO FLT-COLON-COUNT
+               INSPECT FLT-WHOLE
+                   TALLYING FLT-COLON-COUNT FOR ALL ":"
+               IF FLT-COLON-COUNT = 0
+                   IF FLT-WHOLE = "*" OR
+                       FLT-WHOLE = TMP-GENERA OR
+                       FLT-WHOLE = TMP-SPECIES OR
+                       FLT-WHOLE = TMP-INDIVIDUAL THEN
+                       MOVE "Y" TO INFO-LINE
+                   END-IF
+               ELSE
+                   MOVE SPACES TO FLT-ACCOUNT-PARTS
+                   UNSTRING FLT-WHOLE DELIMITED BY ":"
+                       INTO FLT-GENERA, FLT-SPECIES, FLT-INDIVIDUAL
+                   END-UNSTRING
+                   IF (FLT-GENERA = SPACES OR FLT-GENERA = "*" OR
+                           FLT-GENERA = TMP-GENERA) AND
+                       (FLT-SPECIES = SPACES OR FLT-SPECIES = "*" OR
+                           FLT-SPECIES = TMP-SPECIES) AND
+                       (FLT-INDIVIDUAL = SPACES OR
+                           FLT-INDIVIDUAL = "*" OR
+                           FLT-INDIVIDUAL = TMP-INDIVIDUAL) THEN
+                       MOVE "Y" TO INFO-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0213-CHECK-DATE-RANGE.
+           IF FROM-DATE-FILTER NOT = SPACES AND
+               HDR-DATE < FROM-DATE-FILTER THEN
+               MOVE "N" TO INFO-LINE
+           END-IF
+           IF TO-DATE-FILTER NOT = SPACES AND
+               HDR-DATE > TO-DATE-FILTER THEN
+               MOVE "N" TO INFO-LINE
+           END-IF.
+
+       0220-PRINT-TABLE.
+           IF CSV-MODE-ON THEN
+               PERFORM 0236-PRINT-CSV-TABLE
+           ELSE
+               PERFORM 0221-PRINT-TEXT-TABLE
+           END-IF.
+
+       0221-PRINT-TEXT-TABLE.
+           MOVE "Balance Report" TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE "ACCOUNT                                       AMOUNT"
+               TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO BRK-CCY-CODE, BRK-GENERA-ACCT,
+               BRK-SPECIES-ACCT
+
+           PERFORM VARYING BALANCE-INDEX FROM 1 BY 1
+               UNTIL BALANCE-INDEX > LINE-COUNT
+               IF CCY-CODE(BALANCE-INDEX) NOT = BRK-CCY-CODE THEN
+                   IF BALANCE-INDEX NOT = 1 THEN
+                       PERFORM 0232-PRINT-SPECIES-SUBTOTAL
+                       PERFORM 0234-PRINT-GENERA-SUBTOTAL
+                       PERFORM 0238-PRINT-CURRENCY-TOTAL
+                   END-IF
+                   MOVE CCY-CODE(BALANCE-INDEX) TO BRK-CCY-CODE
+                   MOVE SPACES TO BRK-GENERA-ACCT, BRK-SPECIES-ACCT
+                   MOVE ZERO TO CCY-SUBTOTAL
+                   MOVE SPACES TO PRINT-LINE
+                   STRING "Currency: " DELIMITED BY SIZE
+                       BRK-CCY-CODE DELIMITED BY SIZE
+                       INTO PRINT-LINE
+                   END-STRING
+                   WRITE PRINT-LINE
+               END-IF
+               IF GENERA-ACCT(BALANCE-INDEX) NOT = BRK-GENERA-ACCT THEN
+                   IF BRK-GENERA-ACCT NOT = SPACES THEN
+                       PERFORM 0232-PRINT-SPECIES-SUBTOTAL
+                       PERFORM 0234-PRINT-GENERA-SUBTOTAL
+                   END-IF
+                   MOVE GENERA-ACCT(BALANCE-INDEX) TO BRK-GENERA-ACCT
+                   MOVE SPACES TO BRK-SPECIES-ACCT
+                   MOVE ZERO TO GENERA-SUBTOTAL
+               END-IF
+               IF SPECIES-ACCT(BALANCE-INDEX) NOT = BRK-SPECIES-ACCT
+                   THEN
+                   IF BRK-SPECIES-ACCT NOT = SPACES THEN
+                       PERFORM 0232-PRINT-SPECIES-SUBTOTAL
+                   END-IF
+                   MOVE SPECIES-ACCT(BALANCE-INDEX) TO BRK-SPECIES-ACCT
+                   MOVE ZERO TO SPECIES-SUBTOTAL
+               END-IF
+
+               MOVE SPACES TO BAL-ACCOUNT-PATH-OUT
+               STRING GENERA-ACCT(BALANCE-INDEX) DELIMITED BY SPACE
+                   ":" DELIMITED BY SIZE
+                   SPECIES-ACCT(BALANCE-INDEX) DELIMITED BY SPACE
+                   ":" DELIMITED BY SIZE
+                   INDIVIDUAL-ACCT(BALANCE-INDEX) DELIMITED BY SPACE
+                   INTO BAL-ACCOUNT-PATH-OUT
+               END-STRING
+               MOVE LINE-TOTAL(BALANCE-INDEX) TO LINE-AMOUNT-ED
+               MOVE SPACES TO PRINT-LINE
+               STRING BAL-ACCOUNT-PATH-OUT DELIMITED BY SIZE
+                   LINE-AMOUNT-ED DELIMITED BY SIZE
+                   INTO PRINT-LINE
+               END-STRING
+               WRITE PRINT-LINE
+
+               ADD LINE-TOTAL(BALANCE-INDEX) TO SPECIES-SUBTOTAL
+               ADD LINE-TOTAL(BALANCE-INDEX) TO GENERA-SUBTOTAL
+               ADD LINE-TOTAL(BALANCE-INDEX) TO CCY-SUBTOTAL
+           END-PERFORM
+
+           IF LINE-COUNT > 0 THEN
+               PERFORM 0232-PRINT-SPECIES-SUBTOTAL
+               PERFORM 0234-PRINT-GENERA-SUBTOTAL
+               PERFORM 0238-PRINT-CURRENCY-TOTAL
+           END-IF
+
+           MOVE CONSOLIDATED-GRAND-TOTAL TO CONSOLIDATED-ED
+           MOVE SPACES TO PRINT-LINE
+           STRING "GRAND TOTAL (consolidated USD)             "
+                   DELIMITED BY SIZE
+               CONSOLIDATED-ED DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE.
+
+       0238-PRINT-CURRENCY-TOTAL.
+           MOVE CCY-SUBTOTAL TO CCY-SUBTOTAL-ED
+           MOVE SPACES TO PRINT-LINE
+           STRING BRK-CCY-CODE DELIMITED BY SIZE
+               " CURRENCY TOTAL                               "
+               DELIMITED BY SIZE
+               CCY-SUBTOTAL-ED DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+           PERFORM 0216-LOOKUP-FX-RATE
+           COMPUTE CONSOLIDATED-GRAND-TOTAL =
+               CONSOLIDATED-GRAND-TOTAL + CCY-SUBTOTAL * FX-FOUND-RATE.
+
+       0232-PRINT-SPECIES-SUBTOTAL.
+           MOVE SPECIES-SUBTOTAL TO SUBTOTAL-ED
+           MOVE SPACES TO BAL-ACCOUNT-PATH-OUT
+           STRING "  " DELIMITED BY SIZE
+               BRK-GENERA-ACCT DELIMITED BY SPACE
+               ":" DELIMITED BY SIZE
+               BRK-SPECIES-ACCT DELIMITED BY SPACE
+               " SUBTOTAL" DELIMITED BY SIZE
+               INTO BAL-ACCOUNT-PATH-OUT
+           END-STRING
+           MOVE SPACES TO PRINT-LINE
+           STRING BAL-ACCOUNT-PATH-OUT DELIMITED BY SIZE
+               SUBTOTAL-ED DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE.
+
+       0236-PRINT-CSV-TABLE.
+           MOVE "CURRENCY,GENERA,SPECIES,INDIVIDUAL,TOTAL" TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO BRK-CCY-CODE, BRK-GENERA-ACCT,
+               BRK-SPECIES-ACCT, BRK-INDIVIDUAL-ACCT
+           MOVE ZERO TO CSV-ACCT-SUBTOTAL
+
+           PERFORM VARYING BALANCE-INDEX FROM 1 BY 1
+               UNTIL BALANCE-INDEX > LINE-COUNT
+               IF CCY-CODE(BALANCE-INDEX) NOT = BRK-CCY-CODE OR
+                   GENERA-ACCT(BALANCE-INDEX) NOT = BRK-GENERA-ACCT OR
+                   SPECIES-ACCT(BALANCE-INDEX) NOT = BRK-SPECIES-ACCT OR
+                   INDIVIDUAL-ACCT(BALANCE-INDEX) NOT =
+                       BRK-INDIVIDUAL-ACCT THEN
+                   IF BALANCE-INDEX NOT = 1 THEN
+                       PERFORM 0237-PRINT-CSV-ACCOUNT-ROW
+                   END-IF
+                   IF CCY-CODE(BALANCE-INDEX) NOT = BRK-CCY-CODE THEN
+                       MOVE CCY-CODE(BALANCE-INDEX) TO BRK-CCY-CODE
+                       PERFORM 0216-LOOKUP-FX-RATE
+                   END-IF
+                   MOVE GENERA-ACCT(BALANCE-INDEX) TO BRK-GENERA-ACCT
+                   MOVE SPECIES-ACCT(BALANCE-INDEX) TO BRK-SPECIES-ACCT
+                   MOVE INDIVIDUAL-ACCT(BALANCE-INDEX)
+                       TO BRK-INDIVIDUAL-ACCT
+                   MOVE ZERO TO CSV-ACCT-SUBTOTAL
+               END-IF
+               ADD LINE-TOTAL(BALANCE-INDEX) TO CSV-ACCT-SUBTOTAL
+           END-PERFORM
+
+           IF LINE-COUNT > 0 THEN
+               PERFORM 0237-PRINT-CSV-ACCOUNT-ROW
+           END-IF
+
+           MOVE CONSOLIDATED-GRAND-TOTAL TO CSV-AMOUNT-ED
+           MOVE SPACES TO PRINT-LINE
+           STRING "TOTAL,,,," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-AMOUNT-ED) DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE.
+
+       0237-PRINT-CSV-ACCOUNT-ROW.
+           MOVE CSV-ACCT-SUBTOTAL TO CSV-AMOUNT-ED
+           MOVE SPACES TO PRINT-LINE
+           STRING BRK-CCY-CODE DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               BRK-GENERA-ACCT DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               BRK-SPECIES-ACCT DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               BRK-INDIVIDUAL-ACCT DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-AMOUNT-ED) DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+           COMPUTE CONSOLIDATED-GRAND-TOTAL =
+               CONSOLIDATED-GRAND-TOTAL +
+               CSV-ACCT-SUBTOTAL * FX-FOUND-RATE.
+
+       0234-PRINT-GENERA-SUBTOTAL.
+           MOVE GENERA-SUBTOTAL TO SUBTOTAL-ED
+           MOVE SPACES TO BAL-ACCOUNT-PATH-OUT
+           STRING BRK-GENERA-ACCT DELIMITED BY SPACE
+               " TOTAL" DELIMITED BY SIZE
+               INTO BAL-ACCOUNT-PATH-OUT
+           END-STRING
+           MOVE SPACES TO PRINT-LINE
+           STRING BAL-ACCOUNT-PATH-OUT DELIMITED BY SIZE
+               SUBTOTAL-ED DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE.
+
