@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClearedReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN DYNAMIC LEDGER-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEDGER-REPORT ASSIGN DYNAMIC REPORT-NAME
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC CHECKPOINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEDGER-FILE.
+       01  RECORD-LINE.
+           88 END-OF-FILE          VALUE HIGH-VALUES.
+           05 DETAIL-LINE          PIC X(100).
+       FD  LEDGER-REPORT.
+       01  PRINT-LINE              PIC X(120).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  INFO-LINE               PIC X VALUE 'N'.
+       01  CLEARED-INDEX           PIC 9999 VALUE 1.
+       01  LINE-COUNT              PIC 9999 VALUE ZEROES.
+       01  HDR-DATE                PIC X(5).
+       01  HDR-STATUS              PIC X.
+           88  TXN-CLEARED         VALUE "C".
+       01  HDR-CODE                PIC X(10).
+       01  HDR-DESC                PIC X(30).
+       01  TMP-GENERA              PIC X(20).
+       01  TMP-SPECIES             PIC X(20).
+       01  TMP-INDIVIDUAL          PIC X(40).
+       01  TMP-LINE-TOTAL          PIC 9(9)V99.
+       01  CLEARED-LINE-TABLE.
+           05  CLEARED-LINE        OCCURS 1 TO 2000 TIMES
+                                        DEPENDING ON LINE-COUNT.
+               10  CLR-GENERA      PIC X(20).
+               10  CLR-SPECIES     PIC X(20).
+               10  CLR-INDIVIDUAL  PIC X(40).
+               10  CLR-STATUS      PIC X.
+                   88  CLR-IS-CLEARED   VALUE "C".
+               10  CLR-AMOUNT      PIC 9(9)V99.
+       01  ACCT-BREAK-KEY.
+           05  BRK-GENERA          PIC X(20).
+           05  BRK-SPECIES         PIC X(20).
+           05  BRK-INDIVIDUAL      PIC X(40).
+       01  CLEARED-SUBTOTAL        PIC S9(9)V99 VALUE ZERO.
+       01  OUTSTANDING-SUBTOTAL    PIC S9(9)V99 VALUE ZERO.
+       01  CLEARED-GRAND-TOTAL     PIC S9(9)V99 VALUE ZERO.
+       01  OUTSTANDING-GRAND-TOTAL PIC S9(9)V99 VALUE ZERO.
+       01  ACCOUNT-PATH-OUT        PIC X(82).
+       01  CLEARED-ED              PIC -(7)9.99.
+       01  OUTSTANDING-ED          PIC -(7)9.99.
+       01  GRAND-CLEARED-ED        PIC -(7)9.99.
+       01  GRAND-OUTSTANDING-ED    PIC -(7)9.99.
+       01  CSV-CLEARED-ED          PIC -(8)9.99.
+       01  CSV-OUTSTANDING-ED      PIC -(8)9.99.
+       01  CSV-GRAND-CLEARED-ED    PIC -(8)9.99.
+       01  CSV-GRAND-OUTSTANDING-ED PIC -(8)9.99.
+       01  CHECKPOINT-FILE-NAME    PIC X(40).
+       01  CKPT-FILE-STATUS        PIC XX.
+       01  READ-COUNTER            PIC 9(8) VALUE ZERO.
+       01  RESTART-COUNT           PIC 9(8) VALUE ZERO.
+       01  CHECKPOINT-INTERVAL     PIC 9(8) VALUE 100.
+       01  CKPT-EOF-FLAG           PIC X VALUE "N".
+           88  CKPT-AT-END         VALUE "Y".
+       01  CKPT-WRITE-INDEX        PIC 9999.
+       01  CKPT-HEADER-REC REDEFINES CKPT-RECORD.
+           05  CKPT-H-TYPE         PIC X.
+           05  CKPT-H-READ-COUNT   PIC 9(8).
+       01  CKPT-DATA-REC REDEFINES CKPT-RECORD.
+           05  CKPT-D-TYPE         PIC X.
+           05  CKPT-D-GENERA       PIC X(20).
+           05  CKPT-D-SPECIES      PIC X(20).
+           05  CKPT-D-INDIVIDUAL   PIC X(40).
+           05  CKPT-D-STATUS       PIC X.
+           05  CKPT-D-AMOUNT       PIC 9(9)V99.
+
+       LINKAGE SECTION.
+       COPY RPTLINK.
+
+       PROCEDURE DIVISION USING NUM-OF-ARGS, LEDGER-FILE-NAME,
+               FILTER-TABLE, FILTER-PTR, REPORT-NAME, THIS-DATE,
+               FROM-DATE-FILTER, TO-DATE-FILTER, CSV-MODE-FLAG.
+       0200-CLEARED-MAIN.
+           OPEN INPUT LEDGER-FILE, OUTPUT LEDGER-REPORT
+           PERFORM 0210-GENERATE-TABLE
+           SORT CLEARED-LINE ON ASCENDING KEY CLR-GENERA,
+               CLR-SPECIES, CLR-INDIVIDUAL
+           PERFORM 0220-PRINT-TABLE
+           CLOSE LEDGER-FILE, LEDGER-REPORT
+           EXIT PROGRAM.
+
+       0205-CHECK-RESTART.
+           STRING LEDGER-FILE-NAME DELIMITED BY SPACE
+               ".clr.ckpt" DELIMITED BY SIZE
+               INTO CHECKPOINT-FILE-NAME
+           END-STRING
+           MOVE "N" TO CKPT-EOF-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END SET CKPT-AT-END TO TRUE
+               END-READ
+               IF NOT CKPT-AT-END THEN
+                   MOVE CKPT-H-READ-COUNT TO RESTART-COUNT
+                   IF RESTART-COUNT > 0 THEN
+                       DISPLAY "ClearedReport resuming after "
+                           "checkpoint at record " RESTART-COUNT
+                   END-IF
+                   PERFORM 0206-RESTORE-TABLE UNTIL CKPT-AT-END
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO RESTART-COUNT
+           END-IF.
+
+       0206-RESTORE-TABLE.
+           READ CHECKPOINT-FILE
+               AT END SET CKPT-AT-END TO TRUE
+           END-READ
+           IF NOT CKPT-AT-END THEN
+               MOVE CKPT-D-GENERA TO CLR-GENERA(CLEARED-INDEX)
+               MOVE CKPT-D-SPECIES TO CLR-SPECIES(CLEARED-INDEX)
+               MOVE CKPT-D-INDIVIDUAL TO CLR-INDIVIDUAL(CLEARED-INDEX)
+               MOVE CKPT-D-STATUS TO CLR-STATUS(CLEARED-INDEX)
+               MOVE CKPT-D-AMOUNT TO CLR-AMOUNT(CLEARED-INDEX)
+               ADD 1 TO CLEARED-INDEX
+               ADD 1 TO LINE-COUNT
+           END-IF.
+
+       0210-GENERATE-TABLE.
+           PERFORM 0205-CHECK-RESTART
+
+           READ LEDGER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO READ-COUNTER
+               IF DETAIL-LINE(1:1) = ";" THEN
+                   CONTINUE
+               ELSE
+               IF DETAIL-LINE(1:1) = " " AND
+                   DETAIL-LINE(2:1) = " " THEN
+               IF READ-COUNTER > RESTART-COUNT THEN
+                   MOVE SPACES TO TMP-GENERA, TMP-SPECIES,
+                       TMP-INDIVIDUAL
+                   MOVE ZERO TO TMP-LINE-TOTAL
+                   UNSTRING DETAIL-LINE(3:98) DELIMITED BY ":" OR "  "
+                       INTO TMP-GENERA, TMP-SPECIES,
+                       TMP-INDIVIDUAL, TMP-LINE-TOTAL
+                   END-UNSTRING
+                   IF NUM-OF-ARGS > 0 THEN
+                       SET FILTER-IDX TO 1
+                       SEARCH FILTERS
+                           WHEN TMP-GENERA = FILTERS(FILTER-IDX) OR
+                                 TMP-SPECIES = FILTERS(FILTER-IDX) OR
+                                 TMP-INDIVIDUAL = FILTERS(FILTER-IDX)
+                               MOVE "Y" TO INFO-LINE
+                       END-SEARCH
+                   ELSE
+                       MOVE "Y" TO INFO-LINE
+                   END-IF
+                   IF INFO-LINE = "Y" THEN
+                       PERFORM 0213-CHECK-DATE-RANGE
+                   END-IF
+                   IF INFO-LINE = "Y" THEN
+                       MOVE TMP-GENERA TO CLR-GENERA(CLEARED-INDEX)
+                       MOVE TMP-SPECIES TO CLR-SPECIES(CLEARED-INDEX)
+                       MOVE TMP-INDIVIDUAL
+                           TO CLR-INDIVIDUAL(CLEARED-INDEX)
+                       MOVE HDR-STATUS TO CLR-STATUS(CLEARED-INDEX)
+                       MOVE TMP-LINE-TOTAL
+                           TO CLR-AMOUNT(CLEARED-INDEX)
+                       ADD 1 TO CLEARED-INDEX
+                       ADD 1 TO LINE-COUNT
+                   END-IF
+               END-IF
+               ELSE
+                   MOVE DETAIL-LINE(2:5) TO HDR-DATE
+                   MOVE DETAIL-LINE(7:1) TO HDR-STATUS
+                   MOVE DETAIL-LINE(8:10) TO HDR-CODE
+                   MOVE DETAIL-LINE(18:30) TO HDR-DESC
+               END-IF
+               END-IF
+               IF FUNCTION MOD (READ-COUNTER, CHECKPOINT-INTERVAL) = 0
+                   THEN
+                   PERFORM 0215-WRITE-CHECKPOINT
+               END-IF
+               MOVE "N" TO INFO-LINE
+               READ LEDGER-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM
+
+           MOVE SPACES TO CKPT-RECORD
+           MOVE "H" TO CKPT-H-TYPE
+           MOVE ZERO TO CKPT-H-READ-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       0215-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           MOVE "H" TO CKPT-H-TYPE
+           MOVE READ-COUNTER TO CKPT-H-READ-COUNT
+           WRITE CKPT-RECORD
+
+           PERFORM VARYING CKPT-WRITE-INDEX FROM 1 BY 1
+               UNTIL CKPT-WRITE-INDEX > LINE-COUNT
+               MOVE SPACES TO CKPT-RECORD
+               MOVE "D" TO CKPT-D-TYPE
+               MOVE CLR-GENERA(CKPT-WRITE-INDEX) TO CKPT-D-GENERA
+               MOVE CLR-SPECIES(CKPT-WRITE-INDEX) TO CKPT-D-SPECIES
+               MOVE CLR-INDIVIDUAL(CKPT-WRITE-INDEX)
+                   TO CKPT-D-INDIVIDUAL
+               MOVE CLR-STATUS(CKPT-WRITE-INDEX) TO CKPT-D-STATUS
+               MOVE CLR-AMOUNT(CKPT-WRITE-INDEX) TO CKPT-D-AMOUNT
+               WRITE CKPT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+       0213-CHECK-DATE-RANGE.
+           IF FROM-DATE-FILTER NOT = SPACES AND
+               HDR-DATE < FROM-DATE-FILTER THEN
+               MOVE "N" TO INFO-LINE
+           END-IF
+           IF TO-DATE-FILTER NOT = SPACES AND
+               HDR-DATE > TO-DATE-FILTER THEN
+               MOVE "N" TO INFO-LINE
+           END-IF.
+
+       0220-PRINT-TABLE.
+           IF CSV-MODE-ON THEN
+               PERFORM 0226-PRINT-CSV-TABLE
+           ELSE
+               PERFORM 0221-PRINT-TEXT-TABLE
+           END-IF.
+
+       0221-PRINT-TEXT-TABLE.
+           MOVE "Cleared Reconciliation Report" TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE "ACCOUNT                           CLEARED  OUTSTANDING"
+               TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO ACCT-BREAK-KEY
+
+           PERFORM VARYING CLEARED-INDEX FROM 1 BY 1
+               UNTIL CLEARED-INDEX > LINE-COUNT
+               IF CLR-GENERA(CLEARED-INDEX) NOT = BRK-GENERA OR
+                   CLR-SPECIES(CLEARED-INDEX) NOT = BRK-SPECIES OR
+                   CLR-INDIVIDUAL(CLEARED-INDEX) NOT = BRK-INDIVIDUAL
+                   THEN
+                   IF CLEARED-INDEX NOT = 1 THEN
+                       PERFORM 0230-PRINT-ACCOUNT-SUBTOTAL
+                   END-IF
+                   MOVE CLR-GENERA(CLEARED-INDEX) TO BRK-GENERA
+                   MOVE CLR-SPECIES(CLEARED-INDEX) TO BRK-SPECIES
+                   MOVE CLR-INDIVIDUAL(CLEARED-INDEX)
+                       TO BRK-INDIVIDUAL
+                   MOVE ZERO TO CLEARED-SUBTOTAL
+                   MOVE ZERO TO OUTSTANDING-SUBTOTAL
+               END-IF
+
+               IF CLR-IS-CLEARED(CLEARED-INDEX) THEN
+                   ADD CLR-AMOUNT(CLEARED-INDEX) TO CLEARED-SUBTOTAL
+                   ADD CLR-AMOUNT(CLEARED-INDEX)
+                       TO CLEARED-GRAND-TOTAL
+               ELSE
+                   ADD CLR-AMOUNT(CLEARED-INDEX)
+                       TO OUTSTANDING-SUBTOTAL
+                   ADD CLR-AMOUNT(CLEARED-INDEX)
+                       TO OUTSTANDING-GRAND-TOTAL
+               END-IF
+           END-PERFORM
+
+           IF LINE-COUNT > 0 THEN
+               PERFORM 0230-PRINT-ACCOUNT-SUBTOTAL
+           END-IF
+
+           MOVE CLEARED-GRAND-TOTAL TO GRAND-CLEARED-ED
+           MOVE OUTSTANDING-GRAND-TOTAL TO GRAND-OUTSTANDING-ED
+           MOVE SPACES TO PRINT-LINE
+           STRING "GRAND TOTAL                      "
+                   DELIMITED BY SIZE
+               GRAND-CLEARED-ED DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               GRAND-OUTSTANDING-ED DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE.
+
+       0230-PRINT-ACCOUNT-SUBTOTAL.
+           MOVE SPACES TO ACCOUNT-PATH-OUT
+           STRING BRK-GENERA DELIMITED BY SPACE
+               ":" DELIMITED BY SIZE
+               BRK-SPECIES DELIMITED BY SPACE
+               ":" DELIMITED BY SIZE
+               BRK-INDIVIDUAL DELIMITED BY SPACE
+               INTO ACCOUNT-PATH-OUT
+           END-STRING
+           MOVE CLEARED-SUBTOTAL TO CLEARED-ED
+           MOVE OUTSTANDING-SUBTOTAL TO OUTSTANDING-ED
+           MOVE SPACES TO PRINT-LINE
+           STRING ACCOUNT-PATH-OUT DELIMITED BY SIZE
+               CLEARED-ED DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               OUTSTANDING-ED DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE.
+
+       0226-PRINT-CSV-TABLE.
+           MOVE "GENERA,SPECIES,INDIVIDUAL,CLEARED,OUTSTANDING"
+               TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO ACCT-BREAK-KEY
+
+           PERFORM VARYING CLEARED-INDEX FROM 1 BY 1
+               UNTIL CLEARED-INDEX > LINE-COUNT
+               IF CLR-GENERA(CLEARED-INDEX) NOT = BRK-GENERA OR
+                   CLR-SPECIES(CLEARED-INDEX) NOT = BRK-SPECIES OR
+                   CLR-INDIVIDUAL(CLEARED-INDEX) NOT = BRK-INDIVIDUAL
+                   THEN
+                   IF CLEARED-INDEX NOT = 1 THEN
+                       PERFORM 0231-PRINT-CSV-SUBTOTAL
+                   END-IF
+                   MOVE CLR-GENERA(CLEARED-INDEX) TO BRK-GENERA
+                   MOVE CLR-SPECIES(CLEARED-INDEX) TO BRK-SPECIES
+                   MOVE CLR-INDIVIDUAL(CLEARED-INDEX)
+                       TO BRK-INDIVIDUAL
+                   MOVE ZERO TO CLEARED-SUBTOTAL
+                   MOVE ZERO TO OUTSTANDING-SUBTOTAL
+               END-IF
+
+               IF CLR-IS-CLEARED(CLEARED-INDEX) THEN
+                   ADD CLR-AMOUNT(CLEARED-INDEX) TO CLEARED-SUBTOTAL
+                   ADD CLR-AMOUNT(CLEARED-INDEX) TO CLEARED-GRAND-TOTAL
+               ELSE
+                   ADD CLR-AMOUNT(CLEARED-INDEX)
+                       TO OUTSTANDING-SUBTOTAL
+                   ADD CLR-AMOUNT(CLEARED-INDEX)
+                       TO OUTSTANDING-GRAND-TOTAL
+               END-IF
+           END-PERFORM
+
+           IF LINE-COUNT > 0 THEN
+               PERFORM 0231-PRINT-CSV-SUBTOTAL
+           END-IF
+
+           MOVE CLEARED-GRAND-TOTAL TO CSV-GRAND-CLEARED-ED
+           MOVE OUTSTANDING-GRAND-TOTAL TO CSV-GRAND-OUTSTANDING-ED
+           MOVE SPACES TO PRINT-LINE
+           STRING "TOTAL,,," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-GRAND-CLEARED-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-GRAND-OUTSTANDING-ED) DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE.
+
+       0231-PRINT-CSV-SUBTOTAL.
+           MOVE CLEARED-SUBTOTAL TO CSV-CLEARED-ED
+           MOVE OUTSTANDING-SUBTOTAL TO CSV-OUTSTANDING-ED
+           MOVE SPACES TO PRINT-LINE
+           STRING BRK-GENERA DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               BRK-SPECIES DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               BRK-INDIVIDUAL DELIMITED BY SPACE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CLEARED-ED) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-OUTSTANDING-ED) DELIMITED BY SIZE
+               INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE.
