@@ -6,11 +6,9 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT LEDGERFILE ASSIGN TO LEDGERFILENAME
+           SELECT LEDGERFILE ASSIGN DYNAMIC LEDGERFILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT LEDGERREPORT ASSIGN TO REPORTNAME
-               ORGANIZATION IS SEQUENTIAL.
-               
+
        DATA DIVISION.
        FILE SECTION.
        FD LEDGERFILE.
@@ -18,7 +16,7 @@
            88 ENDOFFILE            VALUE HIGH-VALUES.
            05 TYPECODE             PIC X.
                88 COMMENT          VALUE ";".
-               88 DATELINE         PIC 9.
+               88 DATELINE         VALUE "9".
                88 TRANSACTIONLINE  VALUE " ".
            05 TRANSACTIONDATE      PIC X(5).
            05 TRANSACTIONSTATUS    PIC X.
@@ -30,10 +28,10 @@
            05 GENERAACCOUNT        PIC X(10).
            05 SPECIESACCOUNT       PIC X(10).
            05 SPECIFICACCOUNT      PIC X(20).
+           05 CURRENCY-CODE        PIC X(3).
            05 LINEAMOUNT           PIC 9(9)V99.
-                                        
-       FD LEDGERREPORT.
-       01 PRINTLINE                PIC X(50).
+
+       01 DETAIL-LINE              PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 COMMANDLINEARGS          PIC X(30).
@@ -41,45 +39,98 @@
        01 LEDGERFILENAME           PIC X(30).
        01 REPORTTYPE               PIC X(10).
        01 PRINTREPORT              PIC X VALUE "F".
-       01 FILTERS                  PIC X(50).
+       01 NUMFILTERS               PIC 99 VALUE 0.
+       01 FILTER-TABLE.
+           05 FILTERS              PIC X(30) OCCURS 0 TO 10 TIMES
+                                        DEPENDING ON NUMFILTERS
+                                        INDEXED BY FILTER-IDX.
        01 FILTERPTR                PIC 99 VALUE 1.
        01 REPORTNAME               PIC X(30).
        01 CURRENTDATE              PIC X(8).
-       01 REPORTTOTAL              PIC $$$,$$$,$$9.99.
-       REPORT SECTION.
-
+       01 FROM-DATE-FILTER         PIC X(5) VALUE SPACES.
+       01 TO-DATE-FILTER           PIC X(5) VALUE SPACES.
+       01 ARG-COUNTER              PIC 99 VALUE ZERO.
+       01 CSV-MODE-FLAG            PIC X VALUE "N".
+       01 VALIDATION-FAILED        PIC X VALUE "N".
+           88  LEDGER-OUT-OF-BALANCE  VALUE "Y".
+       01 CURRENT-TXN-CODE         PIC X(10) VALUE SPACES.
+       01 TXN-LINE-COUNT           PIC 99 VALUE ZERO.
+       01 TXN-POSTING-1            PIC 9(9)V99 VALUE ZERO.
+       01 TXN-POSTING-2            PIC 9(9)V99 VALUE ZERO.
+       01 TXN-CURRENCY-1           PIC X(3) VALUE SPACES.
+       01 TXN-CURRENCY-2           PIC X(3) VALUE SPACES.
+       01 TXN-MISMATCH             PIC X VALUE "N".
+           88  TXN-AMOUNTS-MISMATCH   VALUE "Y".
+       01 VAL-TMP-GENERA           PIC X(20).
+       01 VAL-TMP-SPECIES          PIC X(20).
+       01 VAL-TMP-INDIVIDUAL       PIC X(40).
+       01 VAL-TMP-LINE-TOTAL       PIC 9(9)V99.
+       01 VAL-TMP-CURRENCY         PIC X(3).
 
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 0100-GETCOMMANDLINEARGS
-               
+
            ACCEPT CURRENTDATE FROM DATE YYYYMMDD
 
-           STRING REPORTTYPE DELIMITED BY SPACES
-               "_report_"
-               CURRENTDATE
-               ".rpt"
-               INTO REPORTNAME
-           END-STRING
+           IF CSV-MODE-FLAG = "Y" AND REPORTTYPE NOT = "close" THEN
+               STRING REPORTTYPE DELIMITED BY SPACES
+                   "_report_"
+                   CURRENTDATE
+                   ".csv"
+                   INTO REPORTNAME
+               END-STRING
+           ELSE
+               STRING REPORTTYPE DELIMITED BY SPACES
+                   "_report_"
+                   CURRENTDATE
+                   ".rpt"
+                   INTO REPORTNAME
+               END-STRING
+           END-IF
+
+           PERFORM 0150-VALIDATE-LEDGER
+
+           IF LEDGER-OUT-OF-BALANCE THEN
+               DISPLAY "Ledger is out of balance - no report generated"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
 
            EVALUATE REPORTTYPE
                WHEN "balance"
-                   CALL "BalanceReport" USING BY REFERENCE LEDGERFILE,
-                       LEDGERREPORT, RECORDLINE, TRANSACTIONLINE
-                       BY CONTENT CURRENTDATE, FILTERS                              
+                   CALL "BalanceReport" USING BY REFERENCE
+                       NUMFILTERS, LEDGERFILENAME, FILTER-TABLE,
+                       FILTERPTR, REPORTNAME
+                       BY CONTENT CURRENTDATE
+                       BY REFERENCE FROM-DATE-FILTER, TO-DATE-FILTER,
+                       CSV-MODE-FLAG
                WHEN "register"
-                   CALL "RegisterReport" USING BY REFERENCE LEDGERFILE,
-                       LEDGERREPORT, RECORDLINE, TRANSACTIONLINE
-                       BY CONTENT CURRENTDATE, FILTERS   
+                   CALL "RegisterReport" USING BY REFERENCE
+                       NUMFILTERS, LEDGERFILENAME, FILTER-TABLE,
+                       FILTERPTR, REPORTNAME
+                       BY CONTENT CURRENTDATE
+                       BY REFERENCE FROM-DATE-FILTER, TO-DATE-FILTER,
+                       CSV-MODE-FLAG
                WHEN "cleared"
-                   CALL "ClearedReport" USING BY REFERENCE LEDGERFILE,
-                       LEDGERREPORT, RECORDLINE, TRANSACTIONLINE
-                       BY CONTENT CURRENTDATE, FILTERS   
-               WHEN OTHER DISPLAY "Invalid Report Type Given"
+                   CALL "ClearedReport" USING BY REFERENCE
+                       NUMFILTERS, LEDGERFILENAME, FILTER-TABLE,
+                       FILTERPTR, REPORTNAME
+                       BY CONTENT CURRENTDATE
+                       BY REFERENCE FROM-DATE-FILTER, TO-DATE-FILTER,
+                       CSV-MODE-FLAG
+               WHEN "close"
+                   CALL "YearEndClose" USING BY REFERENCE
+                       NUMFILTERS, LEDGERFILENAME, FILTER-TABLE,
+                       FILTERPTR, REPORTNAME
+                       BY CONTENT CURRENTDATE
+                       BY REFERENCE FROM-DATE-FILTER, TO-DATE-FILTER,
+                       CSV-MODE-FLAG
+               WHEN OTHER
+                   DISPLAY "Invalid Report Type Given"
+                   MOVE 1 TO RETURN-CODE
            END-EVALUATE.
 
-           CLOSE LEDGERFILE, LEDGERREPORT.
-                   
            STOP RUN.
 
        0100-GETCOMMANDLINEARGS.
@@ -87,46 +138,108 @@
                FROM ARGUMENT-NUMBER
            END-ACCEPT
 
-           SUBTRACT 1 FROM NUMOFARGS
+           MOVE ZERO TO ARG-COUNTER
 
-           PERFORM NUMOFARGS TIMES
+           PERFORM UNTIL ARG-COUNTER >= NUMOFARGS
            ACCEPT COMMANDLINEARGS
                FROM ARGUMENT-VALUE
            END-ACCEPT
-               
+           ADD 1 TO ARG-COUNTER
+
            EVALUATE COMMANDLINEARGS
                WHEN "-f" ACCEPT COMMANDLINEARGS
                        FROM ARGUMENT-VALUE
                        MOVE COMMANDLINEARGS TO LEDGERFILENAME
+                       ADD 1 TO ARG-COUNTER
+               WHEN "-from" ACCEPT COMMANDLINEARGS
+                       FROM ARGUMENT-VALUE
+                       MOVE COMMANDLINEARGS TO FROM-DATE-FILTER
+                       ADD 1 TO ARG-COUNTER
+               WHEN "-to" ACCEPT COMMANDLINEARGS
+                       FROM ARGUMENT-VALUE
+                       MOVE COMMANDLINEARGS TO TO-DATE-FILTER
+                       ADD 1 TO ARG-COUNTER
                WHEN "balance"
                    MOVE COMMANDLINEARGS TO REPORTTYPE
                WHEN "register"
                    MOVE COMMANDLINEARGS TO REPORTTYPE
                WHEN "cleared"
                    MOVE COMMANDLINEARGS TO REPORTTYPE
+               WHEN "close"
+                   MOVE COMMANDLINEARGS TO REPORTTYPE
                WHEN "-print"
                    MOVE "T" TO PRINTREPORT
-               WHEN OTHER STRING COMMANDLINEARGS   DELIMITED BY SPACES
-                       ","                         DELIMITED BY SIZE
-                       INTO FILTERS WITH POINTER FILTERPTR
+               WHEN "-csv"
+                   MOVE "Y" TO CSV-MODE-FLAG
+               WHEN OTHER
+                   ADD 1 TO NUMFILTERS
+                   MOVE COMMANDLINEARGS TO FILTERS(NUMFILTERS)
            END-EVALUATE
            END-PERFORM.
 
-       0200-GENBALANCEREPORT.                       
-           GENERATE DETAILLINE
+       0150-VALIDATE-LEDGER.
+           OPEN INPUT LEDGERFILE
            READ LEDGERFILE
                AT END SET ENDOFFILE TO TRUE
-           END-READ.
+           END-READ
+
+           PERFORM UNTIL ENDOFFILE
+               IF COMMENT THEN
+                   CONTINUE
+               ELSE
+               IF TRANSACTIONLINE THEN
+                   MOVE SPACES TO VAL-TMP-GENERA, VAL-TMP-SPECIES,
+                       VAL-TMP-INDIVIDUAL
+                   MOVE ZERO TO VAL-TMP-LINE-TOTAL
+                   MOVE "USD" TO VAL-TMP-CURRENCY
+                   UNSTRING DETAIL-LINE(3:98) DELIMITED BY ":" OR "  "
+                       INTO VAL-TMP-GENERA, VAL-TMP-SPECIES,
+                       VAL-TMP-INDIVIDUAL, VAL-TMP-LINE-TOTAL,
+                       VAL-TMP-CURRENCY
+                   END-UNSTRING
+                   IF VAL-TMP-CURRENCY = SPACES THEN
+                       MOVE "USD" TO VAL-TMP-CURRENCY
+                   END-IF
+                   ADD 1 TO TXN-LINE-COUNT
+                   EVALUATE TXN-LINE-COUNT
+                       WHEN 1
+                           MOVE VAL-TMP-LINE-TOTAL TO TXN-POSTING-1
+                           MOVE VAL-TMP-CURRENCY TO TXN-CURRENCY-1
+                       WHEN 2
+                           MOVE VAL-TMP-LINE-TOTAL TO TXN-POSTING-2
+                           MOVE VAL-TMP-CURRENCY TO TXN-CURRENCY-2
+                           IF TXN-POSTING-1 NOT = TXN-POSTING-2 OR
+                               TXN-CURRENCY-1 NOT = TXN-CURRENCY-2 THEN
+                               MOVE "Y" TO TXN-MISMATCH
+                           END-IF
+                       WHEN OTHER
+                           MOVE "Y" TO TXN-MISMATCH
+                   END-EVALUATE
+               ELSE
+                   PERFORM 0155-CHECK-TXN-BALANCE
+                   MOVE TRANSACTIONCODE TO CURRENT-TXN-CODE
+                   MOVE ZERO TO TXN-LINE-COUNT, TXN-POSTING-1,
+                       TXN-POSTING-2
+                   MOVE SPACES TO TXN-CURRENCY-1, TXN-CURRENCY-2
+                   MOVE "N" TO TXN-MISMATCH
+               END-IF
+               END-IF
+               READ LEDGERFILE
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+           END-PERFORM
+
+           PERFORM 0155-CHECK-TXN-BALANCE
+
+           CLOSE LEDGERFILE.
+
+       0155-CHECK-TXN-BALANCE.
+           IF CURRENT-TXN-CODE NOT = SPACES AND
+               (TXN-LINE-COUNT NOT = 2 OR TXN-AMOUNTS-MISMATCH) THEN
+               DISPLAY "*** OUT OF BALANCE: TRANSACTIONCODE "
+                   CURRENT-TXN-CODE
+                   " DOES NOT HAVE TWO MATCHING POSTING AMOUNTS"
+                   " AND CURRENCIES"
+               MOVE "Y" TO VALIDATION-FAILED
+           END-IF.
 
-       0300-GENREGISTERREPORT.
-           GENERATE DETAILLINE
-           READ LEDGERFILE
-               AT END SET ENDOFFILE TO TRUE
-           END-READ.
-               
-       0400-GENCLEAREDREPORT.
-           GENERATE DETAILLINE
-           READ LEDGERFILE
-               AT END SET ENDOFFILE TO TRUE
-           END-READ.
-                      
