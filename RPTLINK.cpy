@@ -0,0 +1,17 @@
+      *> Shared LINKAGE SECTION for the report programs called from
+      *> CobolLedger (BalanceReport, RegisterReport, ClearedReport).
+      *> Each report program opens LEDGER-FILE-NAME/REPORT-NAME itself;
+      *> CobolLedger only hands down the filter table and run dates.
+       01  NUM-OF-ARGS             PIC 99.
+       01  LEDGER-FILE-NAME        PIC X(30).
+       01  FILTER-TABLE.
+           05  FILTERS             PIC X(30) OCCURS 0 TO 10 TIMES
+                                        DEPENDING ON NUM-OF-ARGS
+                                        INDEXED BY FILTER-IDX.
+       01  FILTER-PTR              PIC 99.
+       01  REPORT-NAME             PIC X(30).
+       01  THIS-DATE               PIC X(8).
+       01  FROM-DATE-FILTER        PIC X(5).
+       01  TO-DATE-FILTER          PIC X(5).
+       01  CSV-MODE-FLAG           PIC X.
+           88  CSV-MODE-ON         VALUE "Y".
