@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RegisterReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE ASSIGN DYNAMIC LEDGER-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEDGER-REPORT ASSIGN DYNAMIC REPORT-NAME
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC CHECKPOINT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEDGER-FILE.
+       01  RECORD-LINE.
+           88 END-OF-FILE          VALUE HIGH-VALUES.
+           05 DETAIL-LINE          PIC X(100).
+       FD  LEDGER-REPORT.
+       01  PRINT-LINE              PIC X(120).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD             PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01  INFO-LINE               PIC X VALUE 'N'.
+       01  REGISTER-INDEX          PIC 9999 VALUE 1.
+       01  LINE-COUNT              PIC 9999 VALUE ZEROES.
+       01  LINE-SEQ                PIC 9(4) VALUE ZEROES.
+       01  HDR-DATE                PIC X(5).
+       01  HDR-STATUS              PIC X.
+       01  HDR-CODE                PIC X(10).
+       01  HDR-DESC                PIC X(30).
+       01  TMP-GENERA              PIC X(20).
+       01  TMP-SPECIES             PIC X(20).
+       01  TMP-INDIVIDUAL          PIC X(40).
+       01  TMP-LINE-TOTAL          PIC 9(9)V99.
+       01  TMP-SIGNED-TOTAL        PIC S9(9)V99.
+       01  TMP-ACCOUNT-PATH        PIC X(82).
+       01  TXN-LINE-SEQ            PIC 9 VALUE ZERO.
+       01  RUNNING-BALANCE         PIC S9(9)V99 VALUE ZERO.
+       01  REGISTER-LINE-TABLE.
+           05  REGISTER-LINE       OCCURS 1 TO 2000 TIMES
+                                        DEPENDING ON LINE-COUNT.
+               10  REG-DATE        PIC X(5).
+               10  REG-SEQ         PIC 9(4).
+               10  REG-ACCOUNT     PIC X(82).
+               10  REG-AMOUNT      PIC S9(9)V99.
+       01  HEADING-LINE            PIC X(120).
+       01  HEADING-DATE             PIC X(6)  VALUE "DATE  ".
+       01  HEADING-ACCOUNT          PIC X(83) VALUE "ACCOUNT".
+       01  HEADING-AMOUNT           PIC X(12) VALUE "     AMOUNT".
+       01  HEADING-BALANCE          PIC X(12) VALUE "    BALANCE".
+       01  AMOUNT-ED               PIC -(7)9.99.
+       01  BALANCE-ED              PIC -(7)9.99.
+       01  CSV-AMOUNT-ED           PIC -(8)9.99.
+       01  CSV-BALANCE-ED          PIC -(8)9.99.
+       01  CHECKPOINT-FILE-NAME    PIC X(40).
+       01  CKPT-FILE-STATUS        PIC XX.
+       01  READ-COUNTER            PIC 9(8) VALUE ZERO.
+       01  RESTART-COUNT           PIC 9(8) VALUE ZERO.
+       01  CHECKPOINT-INTERVAL     PIC 9(8) VALUE 100.
+       01  CKPT-EOF-FLAG           PIC X VALUE "N".
+           88  CKPT-AT-END         VALUE "Y".
+       01  CKPT-WRITE-INDEX        PIC 9999.
+       01  CKPT-HEADER-REC REDEFINES CKPT-RECORD.
+           05  CKPT-H-TYPE         PIC X.
+           05  CKPT-H-READ-COUNT   PIC 9(8).
+           05  CKPT-H-LINE-SEQ     PIC 9(4).
+       01  CKPT-DATA-REC REDEFINES CKPT-RECORD.
+           05  CKPT-D-TYPE         PIC X.
+           05  CKPT-D-DATE         PIC X(5).
+           05  CKPT-D-SEQ          PIC 9(4).
+           05  CKPT-D-ACCOUNT      PIC X(82).
+           05  CKPT-D-AMOUNT       PIC S9(9)V99.
+
+       LINKAGE SECTION.
+       COPY RPTLINK.
+
+       PROCEDURE DIVISION USING NUM-OF-ARGS, LEDGER-FILE-NAME,
+               FILTER-TABLE, FILTER-PTR, REPORT-NAME, THIS-DATE,
+               FROM-DATE-FILTER, TO-DATE-FILTER, CSV-MODE-FLAG.
+       0200-REGISTER-MAIN.
+           OPEN INPUT LEDGER-FILE, OUTPUT LEDGER-REPORT
+           PERFORM 0210-GENERATE-TABLE
+           SORT REGISTER-LINE ON ASCENDING KEY REG-DATE, REG-SEQ
+           PERFORM 0220-PRINT-TABLE
+           CLOSE LEDGER-FILE, LEDGER-REPORT
+           EXIT PROGRAM.
+
+       0205-CHECK-RESTART.
+           STRING LEDGER-FILE-NAME DELIMITED BY SPACE
+               ".reg.ckpt" DELIMITED BY SIZE
+               INTO CHECKPOINT-FILE-NAME
+           END-STRING
+           MOVE "N" TO CKPT-EOF-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END SET CKPT-AT-END TO TRUE
+               END-READ
+               IF NOT CKPT-AT-END THEN
+                   MOVE CKPT-H-READ-COUNT TO RESTART-COUNT
+                   MOVE CKPT-H-LINE-SEQ TO LINE-SEQ
+                   IF RESTART-COUNT > 0 THEN
+                       DISPLAY "RegisterReport resuming after "
+                           "checkpoint at record " RESTART-COUNT
+                   END-IF
+                   PERFORM 0206-RESTORE-TABLE UNTIL CKPT-AT-END
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO RESTART-COUNT
+           END-IF.
+
+       0206-RESTORE-TABLE.
+           READ CHECKPOINT-FILE
+               AT END SET CKPT-AT-END TO TRUE
+           END-READ
+           IF NOT CKPT-AT-END THEN
+               MOVE CKPT-D-DATE TO REG-DATE(REGISTER-INDEX)
+               MOVE CKPT-D-SEQ TO REG-SEQ(REGISTER-INDEX)
+               MOVE CKPT-D-ACCOUNT TO REG-ACCOUNT(REGISTER-INDEX)
+               MOVE CKPT-D-AMOUNT TO REG-AMOUNT(REGISTER-INDEX)
+               ADD 1 TO REGISTER-INDEX
+               ADD 1 TO LINE-COUNT
+           END-IF.
+
+       0210-GENERATE-TABLE.
+           PERFORM 0205-CHECK-RESTART
+
+           READ LEDGER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-FILE
+               ADD 1 TO READ-COUNTER
+               IF DETAIL-LINE(1:1) = ";" THEN
+                   CONTINUE
+               ELSE
+               IF DETAIL-LINE(1:1) = " " AND
+                   DETAIL-LINE(2:1) = " " THEN
+               ADD 1 TO TXN-LINE-SEQ
+               IF READ-COUNTER > RESTART-COUNT THEN
+                   MOVE SPACES TO TMP-GENERA, TMP-SPECIES,
+                       TMP-INDIVIDUAL, TMP-ACCOUNT-PATH
+                   MOVE ZERO TO TMP-LINE-TOTAL
+                   UNSTRING DETAIL-LINE(3:98) DELIMITED BY ":" OR "  "
+                       INTO TMP-GENERA, TMP-SPECIES,
+                       TMP-INDIVIDUAL, TMP-LINE-TOTAL
+                   END-UNSTRING
+                   IF TXN-LINE-SEQ = 1 THEN
+                       MOVE TMP-LINE-TOTAL TO TMP-SIGNED-TOTAL
+                   ELSE
+                       COMPUTE TMP-SIGNED-TOTAL = TMP-LINE-TOTAL * -1
+                   END-IF
+                   IF NUM-OF-ARGS > 0 THEN
+                       SET FILTER-IDX TO 1
+                       SEARCH FILTERS
+                           WHEN TMP-GENERA = FILTERS(FILTER-IDX) OR
+                                 TMP-SPECIES = FILTERS(FILTER-IDX) OR
+                                 TMP-INDIVIDUAL = FILTERS(FILTER-IDX)
+                               MOVE "Y" TO INFO-LINE
+                       END-SEARCH
+                   ELSE
+                       MOVE "Y" TO INFO-LINE
+                   END-IF
+                   IF INFO-LINE = "Y" THEN
+                       PERFORM 0213-CHECK-DATE-RANGE
+                   END-IF
+                   IF INFO-LINE = "Y" THEN
+                       ADD 1 TO LINE-SEQ
+                       STRING TMP-GENERA DELIMITED BY SPACE
+                           ":" DELIMITED BY SIZE
+                           TMP-SPECIES DELIMITED BY SPACE
+                           ":" DELIMITED BY SIZE
+                           TMP-INDIVIDUAL DELIMITED BY SPACE
+                           INTO TMP-ACCOUNT-PATH
+                       END-STRING
+                       MOVE HDR-DATE TO REG-DATE(REGISTER-INDEX)
+                       MOVE LINE-SEQ TO REG-SEQ(REGISTER-INDEX)
+                       MOVE TMP-ACCOUNT-PATH
+                           TO REG-ACCOUNT(REGISTER-INDEX)
+                       MOVE TMP-SIGNED-TOTAL
+                           TO REG-AMOUNT(REGISTER-INDEX)
+                       ADD 1 TO REGISTER-INDEX
+                       ADD 1 TO LINE-COUNT
+                   END-IF
+               END-IF
+               ELSE
+                   MOVE DETAIL-LINE(2:5) TO HDR-DATE
+                   MOVE DETAIL-LINE(7:1) TO HDR-STATUS
+                   MOVE DETAIL-LINE(8:10) TO HDR-CODE
+                   MOVE DETAIL-LINE(18:30) TO HDR-DESC
+                   MOVE ZERO TO TXN-LINE-SEQ
+               END-IF
+               END-IF
+               IF FUNCTION MOD (READ-COUNTER, CHECKPOINT-INTERVAL) = 0
+                   THEN
+                   PERFORM 0215-WRITE-CHECKPOINT
+               END-IF
+               MOVE "N" TO INFO-LINE
+               READ LEDGER-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM
+
+           MOVE SPACES TO CKPT-RECORD
+           MOVE "H" TO CKPT-H-TYPE
+           MOVE ZERO TO CKPT-H-READ-COUNT
+           MOVE ZERO TO CKPT-H-LINE-SEQ
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       0215-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           MOVE "H" TO CKPT-H-TYPE
+           MOVE READ-COUNTER TO CKPT-H-READ-COUNT
+           MOVE LINE-SEQ TO CKPT-H-LINE-SEQ
+           WRITE CKPT-RECORD
+
+           PERFORM VARYING CKPT-WRITE-INDEX FROM 1 BY 1
+               UNTIL CKPT-WRITE-INDEX > LINE-COUNT
+               MOVE SPACES TO CKPT-RECORD
+               MOVE "D" TO CKPT-D-TYPE
+               MOVE REG-DATE(CKPT-WRITE-INDEX) TO CKPT-D-DATE
+               MOVE REG-SEQ(CKPT-WRITE-INDEX) TO CKPT-D-SEQ
+               MOVE REG-ACCOUNT(CKPT-WRITE-INDEX) TO CKPT-D-ACCOUNT
+               MOVE REG-AMOUNT(CKPT-WRITE-INDEX) TO CKPT-D-AMOUNT
+               WRITE CKPT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
+
+       0213-CHECK-DATE-RANGE.
+           IF FROM-DATE-FILTER NOT = SPACES AND
+               HDR-DATE < FROM-DATE-FILTER THEN
+               MOVE "N" TO INFO-LINE
+           END-IF
+           IF TO-DATE-FILTER NOT = SPACES AND
+               HDR-DATE > TO-DATE-FILTER THEN
+               MOVE "N" TO INFO-LINE
+           END-IF.
+
+       0220-PRINT-TABLE.
+           IF CSV-MODE-ON THEN
+               PERFORM 0226-PRINT-CSV-TABLE
+           ELSE
+               PERFORM 0221-PRINT-TEXT-TABLE
+           END-IF.
+
+       0221-PRINT-TEXT-TABLE.
+           MOVE "Register Report" TO PRINT-LINE
+           WRITE PRINT-LINE
+           STRING HEADING-DATE DELIMITED BY SIZE
+               HEADING-ACCOUNT DELIMITED BY SIZE
+               HEADING-AMOUNT DELIMITED BY SIZE
+               HEADING-BALANCE DELIMITED BY SIZE
+               INTO HEADING-LINE
+           END-STRING
+           MOVE HEADING-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           PERFORM VARYING REGISTER-INDEX FROM 1 BY 1
+               UNTIL REGISTER-INDEX > LINE-COUNT
+               ADD REG-AMOUNT(REGISTER-INDEX) TO RUNNING-BALANCE
+               MOVE REG-AMOUNT(REGISTER-INDEX) TO AMOUNT-ED
+               MOVE RUNNING-BALANCE TO BALANCE-ED
+               STRING REG-DATE(REGISTER-INDEX) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   REG-ACCOUNT(REGISTER-INDEX) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   AMOUNT-ED DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   BALANCE-ED DELIMITED BY SIZE
+                   INTO PRINT-LINE
+               END-STRING
+               WRITE PRINT-LINE
+           END-PERFORM.
+
+       0226-PRINT-CSV-TABLE.
+           MOVE "DATE,ACCOUNT,AMOUNT,BALANCE" TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE ZERO TO RUNNING-BALANCE
+           PERFORM VARYING REGISTER-INDEX FROM 1 BY 1
+               UNTIL REGISTER-INDEX > LINE-COUNT
+               ADD REG-AMOUNT(REGISTER-INDEX) TO RUNNING-BALANCE
+               MOVE REG-AMOUNT(REGISTER-INDEX) TO CSV-AMOUNT-ED
+               MOVE RUNNING-BALANCE TO CSV-BALANCE-ED
+               MOVE SPACES TO PRINT-LINE
+               STRING REG-DATE(REGISTER-INDEX) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   REG-ACCOUNT(REGISTER-INDEX) DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-AMOUNT-ED) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-BALANCE-ED) DELIMITED BY SIZE
+                   INTO PRINT-LINE
+               END-STRING
+               WRITE PRINT-LINE
+           END-PERFORM.
